@@ -0,0 +1,186 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P05SISB10".
+       author. "Jade Rogelin".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-preferencias assign to "arq-preferencias.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-user-id
+           file status is ws-fs-arq-preferencias.
+
+           select arq-relatorio assign to "rel-preferencias.txt"
+           organization is line sequential
+           file status is ws-fs-arq-relatorio.
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-preferencias.
+       01 fl-preferencias.
+           05 fl-user-id                           pic X(08).
+           05 fl-idioma                            pic X(02).
+           05 fl-versao                            pic X(05).
+           05 fl-cifra-vigenere                    pic X(25).
+           05 fl-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
+
+       fd arq-relatorio.
+       01 fl-relatorio                             pic X(80).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-preferencias                   pic X(02).
+       77 ws-fs-arq-relatorio                      pic X(02).
+       77 ws-fim-arquivo                           pic X(01).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic X(01) value "-".
+          05 ws-msn-erro-cod                       pic X(02).
+          05 filler                                pic X(01) value space.
+          05 ws-msn-erro-text                      pic X(42).
+
+       01 ws-linha-relatorio.
+           05 ws-lin-user-id                       pic X(08).
+           05 filler                               pic X(02) value spaces.
+           05 ws-lin-idioma                        pic X(02).
+           05 filler                               pic X(02) value spaces.
+           05 ws-lin-versao                        pic X(05).
+           05 filler                               pic X(02) value spaces.
+           05 ws-lin-modo                          pic X(01).
+           05 filler                               pic X(58) value spaces.
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+           .
+       0000-controle-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *> Inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+           open input arq-preferencias
+           if     ws-fs-arq-preferencias  <> "00"
+           and    ws-fs-arq-preferencias  <> "05" then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-preferencias                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-preferencias"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arq-relatorio
+           if ws-fs-arq-relatorio <> "00" then
+               move 2                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-relatorio                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. rel-preferencias"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N" to ws-fim-arquivo
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+           read arq-preferencias next record
+               at end
+                   move "S" to ws-fim-arquivo
+           end-read
+
+           perform until ws-fim-arquivo = "S"
+
+               move fl-user-id     to ws-lin-user-id
+               move fl-idioma      to ws-lin-idioma
+               move fl-versao      to ws-lin-versao
+               move fl-modo        to ws-lin-modo
+
+               write fl-relatorio from ws-linha-relatorio
+
+               read arq-preferencias next record
+                   at end
+                       move "S" to ws-fim-arquivo
+               end-read
+
+           end-perform
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+           close arq-preferencias
+           if ws-fs-arq-preferencias  <> "00" then
+               move 23                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-preferencias                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-preferencias "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-relatorio
+           if ws-fs-arq-relatorio  <> "00" then
+               move 24                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-relatorio                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. rel-preferencias "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
