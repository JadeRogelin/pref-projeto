@@ -1,281 +1,1172 @@
-      $set sourceformat"free"
-      *>----Divisão de identificação do programa
-       identification division.
-       program-id. "P05SISC20".
-       author. "Jade Rogelin".
-       installation. "PC".
-       date-written. 03/08/2020.
-       date-compiled. 03/08/2020.
-
-      *>----Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-       special-names.
-       decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arq-preferencias assign to "arq-preferencias.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is manual with lock on multiple records
-           record key is fl-user-id
-           file status is ws-fs-arq-preferencias.
-
-       i-o-control.
-
-
-      *>----Declaração de variáveis
-       data division.
-
-      *>----Variáveis de arquivos
-       file section.
-       fd arq-preferencias.
-       01 fl-preferencias.
-           05 fl-user-id                           pic X(08).
-           05 fl-idioma                            pic X(02).
-           05 fl-versao                            pic X(05).
-           05 fl-cifra-vigenere                    pic X(25).
-           05 fl-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
-
-
-      *>----Variáveis de trabalho
-       working-storage section.
-
-       77 ws-fs-arq-preferencias                   pic X(02).
-
-       01 ws-preferencias.
-           05 ws-user-id                           pic X(08).
-           05 ws-idioma                            pic X(02).
-           05 ws-versao                            pic X(05).
-           05 ws-cifra-vigenere                    pic X(25).
-           05 ws-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
-
-       77 ws-msn                                   pic X(50).
-
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic X(01) value "-".
-          05 ws-msn-erro-cod                       pic X(02).
-          05 filler                                pic X(01) value space.
-          05 ws-msn-erro-text                      pic X(42).
-
-       01 ws-tela-pref-adm.
-          05 ws-cadastrar-prova                    pic X(02).
-          05 ws-cadastrar-simulado                 pic X(02).
-
-      01 ws-uso-telas.
-          05 ws-sair                               pic X(02).
-
-       01 ws-tela-pref-usu.
-          05 ws-prova                              pic X(02).
-          05 ws-simulado                           pic X(02).
-
-
-      *>----Variáveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-       01  tela-pref-adm.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
-           05 line 02 col 01 value "                                                                     [ ]Sair     ".
-           05 line 03 col 01 value "                             Preferencias Administrador                          ".
-           05 line 04 col 01 value "      MENU                                                                       ".
-           05 line 05 col 01 value "        [ ] CP - Cadastrar Prova                                                 ".
-           05 line 06 col 01 value "        [ ] CS - Cadastrar Simulado                                              ".
-           05 line 07 col 01 value "                                                                                 ".
-           05 line 08 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
-
-
-           05 sc-sair                  line 02  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-cadastro-prova        line 05  col 10 pic x(01)
-           using ws-cadastrar-prova foreground-color 15.
-
-           05 sc-cadastro-simulado     line 06  col 10 pic x(01)
-           using ws-cadastrar-simulado foreground-color 15.
-
-      *>--------------------------------------------------------------------------------------------------------------
-
-       01  tela-pref-usu.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
-           05 line 02 col 01 value "                                                                     [ ]Sair     ".
-           05 line 03 col 01 value "                             Preferencias Usuario                                ".
-           05 line 04 col 01 value "      MENU                                                                       ".
-           05 line 05 col 01 value "        [ ] P - Prova                                                            ".
-           05 line 06 col 01 value "        [ ] S - Simulado                                                         ".
-           05 line 07 col 01 value "                                                                                 ".
-           05 line 08 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
-
-
-           05 sc-sair                  line 02  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-prova                 line 05  col 10 pic x(01)
-           using ws-prova foreground-color 15.
-
-           05 sc-simulado              line 06  col 10 pic x(01)
-           using ws-simulado foreground-color 15.
-
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-       0000-controle section.
-
-           perform 1000-inicializa
-           perform 2000-processamento
-           perform 3000-finaliza
-
-           .
-       0000-controle-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *> Inicialização
-      *>------------------------------------------------------------------------
-       1000-inicializa section.
-
-           open i-o arq-preferencias               *> open i-o abre o arquivo para leitura e escrita
-           if     ws-fs-arq-preferencias  <> "00"
-           and    ws-fs-arq-preferencias  <> "05" then
-               move 1                                     to ws-msn-erro-ofsset
-               move ws-fs-arq-preferencias                to ws-msn-erro-cod
-               move "Erro ao abrir arq. arq-referencias"  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           .
-       1000-inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Processamento
-      *>------------------------------------------------------------------------
-       2000-processamento section.
-
-           perform until ws-sair = "x"
-                      or ws-sair = "X"
-
-           *> inicializando variavies da tela
-               move space to ws-cadastrar-prova
-                             ws-cadastrar-simulado
-                             ws-prova
-                             ws-simulado
-                             ws-sair
-
-               display tela-pref-adm
-               accept  tela-pref-usu
-
-               if ws-cadastrar-prova = "X"
-               or ws-cadastrar-prova = "x"
-                   perform cadastrar-prova
-               end-if
-
-               if ws-cadastrar-simulado = "X"
-               or ws-cadastrar-simulado = "x"
-                   perform cadastrar-simulado
-               end-if
-
-               if ws-prova = "X"
-               or ws-prova = "x"
-                   perform prova
-               end-if
-
-               if ws-simulado = "X"
-               or ws-simulado = "x"
-                   perform simulado
-               end-if
-
-           end-perform
-
-           .
-       2000-processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Cadastrar Prova
-      *>------------------------------------------------------------------------
-       cadastrar-prova section.
-
-           .
-       cadastrar-prova-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Cadastrar Simulado
-      *>------------------------------------------------------------------------
-       cadastrar-simulado section.
-
-           .
-       cadastrar-simulado-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Prova
-      *>------------------------------------------------------------------------
-       prova section.
-
-           .
-       prova-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Silmulado
-      *>------------------------------------------------------------------------
-       simulado section.
-
-           .
-       simulado-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *> Finalização Normal
-      *>------------------------------------------------------------------------
-       3000-finaliza section.
-
-           close arq-preferencias
-           if ws-fs-arq-preferencias  <> "00" then
-               move 23                                       to ws-msn-erro-ofsset
-               move ws-fs-arq-preferencias                   to ws-msn-erro-cod
-               move "Erro ao fechar arq. arq-preferencias "  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-
-           stop run
-           .
-       3000-finaliza-exit.
-           exit.
-
-
-
-
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P05SISC20".
+       author. "Jade Rogelin".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 03/08/2020.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-preferencias assign to "arq-preferencias.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-user-id
+           file status is ws-fs-arq-preferencias.
+
+           select arq-prova assign to "arq-prova.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is pv-id
+           file status is ws-fs-arq-prova.
+
+           select arq-simulado assign to "arq-simulado.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is sm-id
+           file status is ws-fs-arq-simulado.
+
+           select arq-hist-cifra assign to "arq-hist-cifra.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is hc-chave
+           file status is ws-fs-arq-hist-cifra.
+
+           select arq-checkpoint assign to "arq-checkpoint-prova.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is ck-id
+           file status is ws-fs-arq-checkpoint.
+
+           select arq-usuarios assign to "arq-usuarios.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is us-user-id
+           file status is ws-fs-arq-usuarios.
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-preferencias.
+       01 fl-preferencias.
+           05 fl-user-id                           pic X(08).
+           05 fl-idioma                            pic X(02).
+           05 fl-versao                            pic X(05).
+           05 fl-cifra-vigenere                    pic X(25).
+           05 fl-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
+
+       fd arq-prova.
+       01 fl-prova.
+           05 pv-id                                pic X(06).
+           05 pv-titulo                            pic X(40).
+           05 pv-qtd-questoes                      pic 9(03).
+           05 pv-nota-corte                        pic 9(03)v99.
+           05 pv-user-id                           pic X(08).
+
+       fd arq-simulado.
+       01 fl-simulado.
+           05 sm-id                                pic X(06).
+           05 sm-qtd-tentativas                    pic 9(02).
+           05 sm-tempo-limite                      pic 9(03).
+           05 sm-randomiza                         pic X(01). *> 'S'-im; 'N'-ao
+
+       fd arq-hist-cifra.
+       01 fl-hist-cifra.
+           05 hc-chave.
+               10 hc-user-id                        pic X(08).
+               10 hc-data                           pic X(08).
+               10 hc-hora                           pic X(06).
+           05 hc-cifra-anterior                    pic X(25).
+
+       fd arq-checkpoint.
+       01 fl-checkpoint.
+           05 ck-id                                pic X(06).
+           05 ck-titulo                            pic X(40).
+           05 ck-qtd-questoes                      pic 9(03).
+           05 ck-nota-corte                        pic 9(03)v99.
+           05 ck-user-id                           pic X(08).
+
+       fd arq-usuarios.
+       01 fl-usuarios.
+           05 us-user-id                           pic X(08).
+           05 us-nome                              pic X(30).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-preferencias                   pic X(02).
+       77 ws-fs-arq-prova                          pic X(02).
+       77 ws-fs-arq-simulado                       pic X(02).
+       77 ws-fs-arq-hist-cifra                     pic X(02).
+       77 ws-cifra-anterior                        pic X(25).
+       77 ws-data-hora-atual                       pic X(21).
+       77 ws-fs-arq-checkpoint                     pic X(02).
+       77 ws-fs-arq-usuarios                       pic X(02).
+
+       01 ws-tab-idiomas-dados.
+           05 filler                               pic X(02) value "PT".
+           05 filler                               pic X(02) value "EN".
+           05 filler                               pic X(02) value "ES".
+
+       01 ws-tab-idiomas redefines ws-tab-idiomas-dados.
+           05 ws-tab-idioma-cod                     pic X(02) occurs 3 times.
+
+       77 ws-tab-idx                                pic 9(02).
+       77 ws-idioma-valido                          pic X(01).
+       77 ws-pref-encontrada                        pic X(01).
+
+       77 ws-resp-lock                              pic X(01).
+       77 ws-continuar-lock                         pic X(01).
+       77 ws-continuar-gravacao                     pic X(01).
+       77 ws-pausa                                  pic X(01).
+
+       77 ws-id-operador                            pic X(08).
+       77 ws-operador-valido                        pic X(01).
+       77 ws-idioma-sessao                          pic X(02).
+       77 ws-idx-idioma-sessao                      pic 9(02).
+       77 ws-idx-lin                                pic 9(02).
+       77 ws-usuario-cadastrado                     pic X(01).
+       77 ws-prova-cadastrada                       pic X(01).
+       77 ws-simulado-cadastrado                    pic X(01).
+
+       01 ws-lin-adm-ref.
+           05 ws-lin-adm                            pic X(81) occurs 8 times.
+
+       01 ws-lin-usu-ref.
+           05 ws-lin-usu                            pic X(81) occurs 8 times.
+
+       01 ws-tab-textos-dados.
+      *> PT
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Sair     ".
+           10 filler                   pic X(81) value "                             Preferencias Administrador                          ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] CP - Cadastrar Prova                                                 ".
+           10 filler                   pic X(81) value "        [ ] CS - Cadastrar Simulado                                              ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Sair     ".
+           10 filler                   pic X(81) value "                             Preferencias Usuario                                ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] P - Prova                                                            ".
+           10 filler                   pic X(81) value "        [ ] S - Simulado                                                         ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+      *> EN
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Exit     ".
+           10 filler                   pic X(81) value "                               Administrator Preferences                         ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] CP - Register Exam                                                   ".
+           10 filler                   pic X(81) value "        [ ] CS - Register Practice Test                                          ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Exit     ".
+           10 filler                   pic X(81) value "                               User Preferences                                  ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] P - Exam                                                             ".
+           10 filler                   pic X(81) value "        [ ] S - Practice Test                                                    ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+      *> ES
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Salir    ".
+           10 filler                   pic X(81) value "                             Preferencias Administrador                          ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] CP - Registrar Examen                                                ".
+           10 filler                   pic X(81) value "        [ ] CS - Registrar Simulacro                                             ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+           10 filler                   pic X(81) value "                                                                     [ ]Salir    ".
+           10 filler                   pic X(81) value "                             Preferencias Usuario                                ".
+           10 filler                   pic X(81) value "      MENU                                                                       ".
+           10 filler                   pic X(81) value "        [ ] P - Examen                                                           ".
+           10 filler                   pic X(81) value "        [ ] S - Simulacro                                                        ".
+           10 filler                   pic X(81) value "                                                                                 ".
+           10 filler                   pic X(81) value "    ///////////////////////////////////////////////////////////////////////////  ".
+
+       01 ws-tab-textos redefines ws-tab-textos-dados.
+           05 ws-tab-idioma-textos occurs 3 times.
+               10 ws-tab-lin-adm     pic X(81) occurs 8 times.
+               10 ws-tab-lin-usu     pic X(81) occurs 8 times.
+
+
+       01 ws-preferencias.
+           05 ws-user-id                           pic X(08).
+           05 ws-idioma                            pic X(02).
+           05 ws-versao                            pic X(05).
+           05 ws-cifra-vigenere                    pic X(25).
+           05 ws-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
+
+       01 ws-cad-prova.
+           05 ws-cad-prova-id                          pic X(06).
+           05 ws-cad-prova-titulo                       pic X(40).
+           05 ws-cad-prova-qtd-questoes                 pic 9(03).
+           05 ws-cad-prova-nota-corte                   pic 9(03)v99.
+           05 ws-cad-prova-user-id                      pic X(08).
+
+       01 ws-cad-simulado.
+           05 ws-cad-simulado-id                        pic X(06).
+           05 ws-cad-simulado-qtd-tentativas             pic 9(02).
+           05 ws-cad-simulado-tempo-limite               pic 9(03).
+           05 ws-cad-simulado-randomiza                  pic X(01).
+
+       77 ws-msn                                   pic X(50).
+
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic X(01) value "-".
+          05 ws-msn-erro-cod                       pic X(02).
+          05 filler                                pic X(01) value space.
+          05 ws-msn-erro-text                      pic X(42).
+
+       01 ws-tela-pref-adm.
+          05 ws-cadastrar-prova                    pic X(02).
+          05 ws-cadastrar-simulado                 pic X(02).
+
+      01 ws-uso-telas.
+          05 ws-sair                               pic X(02).
+
+       01 ws-tela-pref-usu.
+          05 ws-prova                              pic X(02).
+          05 ws-simulado                           pic X(02).
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+       01  tela-pref-adm.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 pic x(81) from ws-lin-adm (1).
+           05 line 02 col 01 pic x(81) from ws-lin-adm (2).
+           05 line 03 col 01 pic x(81) from ws-lin-adm (3).
+           05 line 04 col 01 pic x(81) from ws-lin-adm (4).
+           05 line 05 col 01 pic x(81) from ws-lin-adm (5).
+           05 line 06 col 01 pic x(81) from ws-lin-adm (6).
+           05 line 07 col 01 pic x(81) from ws-lin-adm (7).
+           05 line 08 col 01 pic x(81) from ws-lin-adm (8).
+
+
+           05 sc-sair                  line 02  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-cadastro-prova        line 05  col 10 pic x(01)
+           using ws-cadastrar-prova foreground-color 15.
+
+           05 sc-cadastro-simulado     line 06  col 10 pic x(01)
+           using ws-cadastrar-simulado foreground-color 15.
+
+      *>--------------------------------------------------------------------------------------------------------------
+
+       01  tela-pref-usu.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 pic x(81) from ws-lin-usu (1).
+           05 line 02 col 01 pic x(81) from ws-lin-usu (2).
+           05 line 03 col 01 pic x(81) from ws-lin-usu (3).
+           05 line 04 col 01 pic x(81) from ws-lin-usu (4).
+           05 line 05 col 01 pic x(81) from ws-lin-usu (5).
+           05 line 06 col 01 pic x(81) from ws-lin-usu (6).
+           05 line 07 col 01 pic x(81) from ws-lin-usu (7).
+           05 line 08 col 01 pic x(81) from ws-lin-usu (8).
+
+
+           05 sc-sair                  line 02  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-prova                 line 05  col 10 pic x(01)
+           using ws-prova foreground-color 15.
+
+           05 sc-simulado              line 06  col 10 pic x(01)
+           using ws-simulado foreground-color 15.
+
+      *>--------------------------------------------------------------------------------------------------------------
+
+       01  tela-cad-prova.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+           05 line 02 col 01 value "                             Cadastrar Prova                                     ".
+           05 line 03 col 01 value "        Codigo da Prova ......:                                                  ".
+           05 line 04 col 01 value "        Titulo da Prova .......:                                                 ".
+           05 line 05 col 01 value "        Qtde. de Questoes .....:                                                 ".
+           05 line 06 col 01 value "        Nota de Corte .........:                                                 ".
+           05 line 07 col 01 value "        Matricula Instrutor ...:                                                 ".
+           05 line 08 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+
+           05 sc-prova-id              line 03  col 33 pic x(06)
+           using ws-cad-prova-id foreground-color 15.
+
+           05 sc-prova-titulo          line 04  col 33 pic x(40)
+           using ws-cad-prova-titulo foreground-color 15.
+
+           05 sc-prova-qtd-questoes    line 05  col 33 pic 9(03)
+           using ws-cad-prova-qtd-questoes foreground-color 15.
+
+           05 sc-prova-nota-corte      line 06  col 33 pic 9(03),99
+           using ws-cad-prova-nota-corte foreground-color 15.
+
+           05 sc-prova-user-id         line 07  col 33 pic x(08)
+           from ws-cad-prova-user-id foreground-color 15.
+
+      *>--------------------------------------------------------------------------------------------------------------
+
+       01  tela-cad-simulado.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+           05 line 02 col 01 value "                             Cadastrar Simulado                                  ".
+           05 line 03 col 01 value "        Codigo do Simulado ...:                                                  ".
+           05 line 04 col 01 value "        Qtde. de Tentativas ..:                                                  ".
+           05 line 05 col 01 value "        Tempo Limite (min) ...:                                                  ".
+           05 line 06 col 01 value "        Randomizar Questoes ..: (S/N)                                           ".
+           05 line 07 col 01 value "                                                                                 ".
+           05 line 08 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+
+           05 sc-simulado-id           line 03  col 34 pic x(06)
+           using ws-cad-simulado-id foreground-color 15.
+
+           05 sc-simulado-qtd-tentativas line 04  col 34 pic 9(02)
+           using ws-cad-simulado-qtd-tentativas foreground-color 15.
+
+           05 sc-simulado-tempo-limite line 05  col 34 pic 9(03)
+           using ws-cad-simulado-tempo-limite foreground-color 15.
+
+           05 sc-simulado-randomiza    line 06  col 34 pic x(01)
+           using ws-cad-simulado-randomiza foreground-color 15.
+
+      *>--------------------------------------------------------------------------------------------------------------
+
+       01  tela-dados-pref.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+           05 line 02 col 01 value "                             Preferencias do Usuario                             ".
+           05 line 03 col 01 value "        Matricula .............:                                                 ".
+           05 line 04 col 01 value "        Idioma (PT/EN/ES) .....:                                                 ".
+           05 line 05 col 01 value "        Versao ................:                                                 ".
+           05 line 06 col 01 value "        Chave Cifra Vigenere ..:                                                 ".
+           05 line 07 col 01 value "                                                                                 ".
+           05 line 08 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+
+           05 sc-pref-user-id          line 03  col 34 pic x(08)
+           using ws-user-id foreground-color 15.
+
+           05 sc-pref-idioma           line 04  col 34 pic x(02)
+           using ws-idioma foreground-color 15.
+
+           05 sc-pref-versao           line 05  col 34 pic x(05)
+           using ws-versao foreground-color 15.
+
+           05 sc-pref-cifra-vigenere   line 06  col 34 pic x(25)
+           using ws-cifra-vigenere foreground-color 15.
+
+      *>--------------------------------------------------------------------------------------------------------------
+
+       01  tela-identificacao.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+           05 line 02 col 01 value "                             Identificacao do Operador                           ".
+           05 line 03 col 01 value "        Matricula .............:                                                 ".
+           05 line 04 col 01 value "                                                                                 ".
+           05 line 05 col 01 value "    ///////////////////////////////////////////////////////////////////////////  ".
+
+           05 sc-id-operador           line 03  col 34 pic x(08)
+           using ws-id-operador foreground-color 15.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+           .
+       0000-controle-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *> Inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+           move "S" to ws-continuar-lock
+           perform until ws-continuar-lock <> "S"
+
+               open i-o arq-preferencias               *> open i-o abre o arquivo para leitura e escrita
+
+               if     ws-fs-arq-preferencias  =  "00"
+               or     ws-fs-arq-preferencias  =  "05" then
+                   move "N" to ws-continuar-lock
+               else
+                   if ws-fs-arq-preferencias = "51"
+                   or ws-fs-arq-preferencias = "52"
+                   or ws-fs-arq-preferencias = "61" then
+                       perform aguardar-liberacao-registro
+                       if ws-continuar-lock <> "S" then
+                           move 1                                     to ws-msn-erro-ofsset
+                           move ws-fs-arq-preferencias                to ws-msn-erro-cod
+                           move "Arq. arq-preferencias em uso - abortado" to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+                       move 1                                     to ws-msn-erro-ofsset
+                       move ws-fs-arq-preferencias                to ws-msn-erro-cod
+                       move "Erro ao abrir arq. arq-referencias"  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           open i-o arq-prova
+           if     ws-fs-arq-prova  <> "00"
+           and    ws-fs-arq-prova  <> "05" then
+               move 2                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-prova                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-prova      "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arq-simulado
+           if     ws-fs-arq-simulado  <> "00"
+           and    ws-fs-arq-simulado  <> "05" then
+               move 3                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-simulado                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-simulado   "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arq-hist-cifra
+           if     ws-fs-arq-hist-cifra  <> "00"
+           and    ws-fs-arq-hist-cifra  <> "05" then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-hist-cifra                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-hist-cifra "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arq-checkpoint
+           if     ws-fs-arq-checkpoint  <> "00"
+           and    ws-fs-arq-checkpoint  <> "05" then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-checkpoint                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-checkpoint"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arq-usuarios
+           if     ws-fs-arq-usuarios  <> "00"
+           and    ws-fs-arq-usuarios  <> "05" then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-usuarios                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-usuarios   "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Conflito de Lock em Registro Compartilhado
+      *>------------------------------------------------------------------------
+       aguardar-liberacao-registro section.
+
+           move "Registro em uso por outro operador. Tentar? (S/N)"  to ws-msn
+           display ws-msn
+           move space to ws-resp-lock
+           accept ws-resp-lock
+
+           if ws-resp-lock = "S" or ws-resp-lock = "s" then
+               move "S" to ws-continuar-lock
+           else
+               move "N" to ws-continuar-lock
+           end-if
+
+           .
+       aguardar-liberacao-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Pausa apos Mensagem de Erro Nao Fatal
+      *>------------------------------------------------------------------------
+       pausar-apos-erro section.
+
+           display "Tecle ENTER para continuar..."
+           accept ws-pausa
+
+           .
+       pausar-apos-erro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+           perform identificar-operador
+           perform carregar-textos-tela
+
+           perform until ws-sair = "x"
+                      or ws-sair = "X"
+
+           *> inicializando variavies da tela
+               move space to ws-cadastrar-prova
+                             ws-cadastrar-simulado
+                             ws-prova
+                             ws-simulado
+                             ws-sair
+
+               display tela-pref-adm
+               accept  tela-pref-adm
+
+               display tela-pref-usu
+               accept  tela-pref-usu
+
+               if ws-cadastrar-prova = "X"
+               or ws-cadastrar-prova = "x"
+                   perform cadastrar-prova
+               end-if
+
+               if ws-cadastrar-simulado = "X"
+               or ws-cadastrar-simulado = "x"
+                   perform cadastrar-simulado
+               end-if
+
+               if ws-prova = "X"
+               or ws-prova = "x"
+                   perform prova
+               end-if
+
+               if ws-simulado = "X"
+               or ws-simulado = "x"
+                   perform simulado
+               end-if
+
+           end-perform
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Identificação do Operador
+      *>------------------------------------------------------------------------
+       identificar-operador section.
+
+           move "N" to ws-operador-valido
+           perform until ws-operador-valido = "S"
+
+               move space to ws-id-operador
+               display tela-identificacao
+               accept  tela-identificacao
+
+               if ws-id-operador = spaces then
+                   move 61                                      to ws-msn-erro-ofsset
+                   move "00"                                    to ws-msn-erro-cod
+                   move "Matricula do operador nao informada "  to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               else
+                   move ws-id-operador to us-user-id
+                   read arq-usuarios key is us-user-id
+                       invalid key
+                           move 62                                      to ws-msn-erro-ofsset
+                           move "00"                                    to ws-msn-erro-cod
+                           move "Matricula do operador nao cadastrada"  to ws-msn-erro-text
+                           display ws-msn-erro
+                           perform pausar-apos-erro
+                       not invalid key
+                           move "S" to ws-operador-valido
+                   end-read
+               end-if
+
+           end-perform
+
+           move "PT" to ws-idioma-sessao
+           move ws-id-operador to fl-user-id
+           move "S" to ws-continuar-lock
+           perform until ws-continuar-lock <> "S"
+               read arq-preferencias key is fl-user-id
+                   invalid key
+                       move "PT" to ws-idioma-sessao
+                   not invalid key
+                       move fl-idioma to ws-idioma-sessao
+               end-read
+
+               if ws-fs-arq-preferencias = "51"
+               or ws-fs-arq-preferencias = "52"
+               or ws-fs-arq-preferencias = "61" then
+                   perform aguardar-liberacao-registro
+                   if ws-continuar-lock <> "S" then
+                       move "PT" to ws-idioma-sessao
+                   end-if
+               else
+                   if ws-fs-arq-preferencias <> "00"
+                   and ws-fs-arq-preferencias <> "23" then
+                       move 63                                      to ws-msn-erro-ofsset
+                       move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                       move "Erro ao ler arq-preferencias        "  to ws-msn-erro-text
+                       display ws-msn-erro
+                       perform pausar-apos-erro
+                       move "PT" to ws-idioma-sessao
+                   end-if
+                   move "N" to ws-continuar-lock
+               end-if
+           end-perform
+
+           .
+       identificar-operador-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega os Textos das Telas no Idioma do Operador
+      *>------------------------------------------------------------------------
+       carregar-textos-tela section.
+
+           move 1 to ws-idx-idioma-sessao
+           perform varying ws-tab-idx from 1 by 1
+                     until ws-tab-idx > 3
+               if ws-idioma-sessao = ws-tab-idioma-cod (ws-tab-idx) then
+                   move ws-tab-idx to ws-idx-idioma-sessao
+               end-if
+           end-perform
+
+           perform varying ws-idx-lin from 1 by 1
+                     until ws-idx-lin > 8
+               move ws-tab-lin-adm (ws-idx-idioma-sessao, ws-idx-lin)
+                 to ws-lin-adm (ws-idx-lin)
+               move ws-tab-lin-usu (ws-idx-idioma-sessao, ws-idx-lin)
+                 to ws-lin-usu (ws-idx-lin)
+           end-perform
+
+           .
+       carregar-textos-tela-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastrar Prova
+      *>------------------------------------------------------------------------
+       cadastrar-prova section.
+
+           move space  to ws-cad-prova-id
+                          ws-cad-prova-titulo
+                          ws-cad-prova-user-id
+           move zeros  to ws-cad-prova-qtd-questoes
+                          ws-cad-prova-nota-corte
+           move space  to ws-msn-erro-text
+
+           display tela-cad-prova
+
+           accept sc-prova-id
+
+           if ws-cad-prova-id = spaces then
+               move 31                                      to ws-msn-erro-ofsset
+               move "00"                                    to ws-msn-erro-cod
+               move "Codigo da prova nao informado      "   to ws-msn-erro-text
+               display ws-msn-erro
+               perform pausar-apos-erro
+           else
+               move ws-cad-prova-id to pv-id
+               move "N" to ws-prova-cadastrada
+               read arq-prova key is pv-id
+                   invalid key
+                       continue
+                   not invalid key
+                       move "S" to ws-prova-cadastrada
+               end-read
+
+               if ws-prova-cadastrada = "S" then
+                   move 33                                      to ws-msn-erro-ofsset
+                   move "00"                                    to ws-msn-erro-cod
+                   move "Codigo de prova ja cadastrado      "   to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               else
+      *> retoma um cadastro em andamento, se houver checkpoint gravado
+                   move ws-cad-prova-id to ck-id
+                   read arq-checkpoint key is ck-id
+                       invalid key
+                           continue
+                       not invalid key
+                           move ck-titulo                           to ws-cad-prova-titulo
+                           move ck-qtd-questoes                     to ws-cad-prova-qtd-questoes
+                           move ck-nota-corte                        to ws-cad-prova-nota-corte
+                           move ck-user-id                          to ws-cad-prova-user-id
+                           display tela-cad-prova
+                   end-read
+
+                   perform gravar-checkpoint-prova
+
+                   accept sc-prova-titulo
+                   perform gravar-checkpoint-prova
+
+                   accept sc-prova-qtd-questoes
+                   perform gravar-checkpoint-prova
+
+                   accept sc-prova-nota-corte
+                   perform gravar-checkpoint-prova
+
+      *> instrutor eh sempre o operador identificado na sessao - evita
+      *> matricula livre-digitada e nao validada contra arq-usuarios
+                   move ws-id-operador to ws-cad-prova-user-id
+                   display tela-cad-prova
+                   perform gravar-checkpoint-prova
+
+                   move ws-cad-prova-id                             to pv-id
+                   move ws-cad-prova-titulo                         to pv-titulo
+                   move ws-cad-prova-qtd-questoes                   to pv-qtd-questoes
+                   move ws-cad-prova-nota-corte                      to pv-nota-corte
+                   move ws-cad-prova-user-id                         to pv-user-id
+
+                   write fl-prova
+                   if ws-fs-arq-prova <> "00" then
+                       move 32                                   to ws-msn-erro-ofsset
+                       move ws-fs-arq-prova                      to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arq-prova      " to ws-msn-erro-text
+                       display ws-msn-erro
+                       perform pausar-apos-erro
+                   end-if
+
+      *> cadastro concluido ou com falha definitiva - remove o checkpoint,
+      *> caso contrario o proximo reaproveitamento do mesmo codigo
+      *> retomaria um cadastro que nunca vai ser gravado
+                   move ws-cad-prova-id to ck-id
+                   delete arq-checkpoint record
+                   if ws-fs-arq-checkpoint <> "00" then
+                       move 34                                      to ws-msn-erro-ofsset
+                       move ws-fs-arq-checkpoint                    to ws-msn-erro-cod
+                       move "Erro ao excluir arq-checkpoint      "  to ws-msn-erro-text
+                       display ws-msn-erro
+                       perform pausar-apos-erro
+                   end-if
+               end-if
+           end-if
+
+           .
+       cadastrar-prova-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Checkpoint do Cadastro de Prova
+      *>------------------------------------------------------------------------
+       gravar-checkpoint-prova section.
+
+           move ws-cad-prova-id             to ck-id
+           move ws-cad-prova-titulo         to ck-titulo
+           move ws-cad-prova-qtd-questoes   to ck-qtd-questoes
+           move ws-cad-prova-nota-corte      to ck-nota-corte
+           move ws-cad-prova-user-id        to ck-user-id
+
+           rewrite fl-checkpoint
+           if ws-fs-arq-checkpoint = "23" then
+               write fl-checkpoint
+               if ws-fs-arq-checkpoint <> "00" then
+                   move 43                                      to ws-msn-erro-ofsset
+                   move ws-fs-arq-checkpoint                   to ws-msn-erro-cod
+                   move "Erro ao gravar arq-checkpoint      "  to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               end-if
+           else
+               if ws-fs-arq-checkpoint <> "00" then
+                   move 44                                      to ws-msn-erro-ofsset
+                   move ws-fs-arq-checkpoint                   to ws-msn-erro-cod
+                   move "Erro ao regravar arq-checkpoint     "  to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               end-if
+           end-if
+
+           .
+       gravar-checkpoint-prova-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastrar Simulado
+      *>------------------------------------------------------------------------
+       cadastrar-simulado section.
+
+           move space  to ws-cad-simulado-id
+                          ws-cad-simulado-randomiza
+           move zeros  to ws-cad-simulado-qtd-tentativas
+                          ws-cad-simulado-tempo-limite
+           move space  to ws-msn-erro-text
+
+           display tela-cad-simulado
+           accept  tela-cad-simulado
+
+           if ws-cad-simulado-id = spaces then
+               move 41                                      to ws-msn-erro-ofsset
+               move "00"                                    to ws-msn-erro-cod
+               move "Codigo do simulado nao informado   "   to ws-msn-erro-text
+               display ws-msn-erro
+               perform pausar-apos-erro
+           else
+               move ws-cad-simulado-id to sm-id
+               move "N" to ws-simulado-cadastrado
+               read arq-simulado key is sm-id
+                   invalid key
+                       continue
+                   not invalid key
+                       move "S" to ws-simulado-cadastrado
+               end-read
+
+               if ws-simulado-cadastrado = "S" then
+                   move 45                                      to ws-msn-erro-ofsset
+                   move "00"                                    to ws-msn-erro-cod
+                   move "Codigo de simulado ja cadastrado   "   to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               else
+                   move ws-cad-simulado-id                      to sm-id
+                   move ws-cad-simulado-qtd-tentativas          to sm-qtd-tentativas
+                   move ws-cad-simulado-tempo-limite            to sm-tempo-limite
+                   move ws-cad-simulado-randomiza                to sm-randomiza
+
+                   write fl-simulado
+                   if ws-fs-arq-simulado <> "00" then
+                       move 42                                   to ws-msn-erro-ofsset
+                       move ws-fs-arq-simulado                   to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arq-simulado   " to ws-msn-erro-text
+                       display ws-msn-erro
+                       perform pausar-apos-erro
+                   end-if
+               end-if
+           end-if
+
+           .
+       cadastrar-simulado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Prova
+      *>------------------------------------------------------------------------
+       prova section.
+
+           move "P" to ws-modo
+           perform capturar-dados-pref
+           perform gravar-preferencias
+
+           .
+       prova-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Silmulado
+      *>------------------------------------------------------------------------
+       simulado section.
+
+           move "S" to ws-modo
+           perform capturar-dados-pref
+           perform gravar-preferencias
+
+           .
+       simulado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Captura de Dados de Preferencias (Prova/Simulado)
+      *>------------------------------------------------------------------------
+       capturar-dados-pref section.
+
+           move space  to ws-user-id
+                          ws-idioma
+                          ws-versao
+                          ws-cifra-vigenere
+           move space  to ws-msn-erro-text
+
+           display tela-dados-pref
+           accept  tela-dados-pref
+
+           .
+       capturar-dados-pref-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Gravação das Preferências do Usuário
+      *>------------------------------------------------------------------------
+       gravar-preferencias section.
+
+           if ws-user-id = spaces then
+               move 51                                      to ws-msn-erro-ofsset
+               move "00"                                    to ws-msn-erro-cod
+               move "Matricula do usuario nao informada "   to ws-msn-erro-text
+               display ws-msn-erro
+               perform pausar-apos-erro
+           else
+               move "N" to ws-idioma-valido
+               perform varying ws-tab-idx from 1 by 1
+                         until ws-tab-idx > 3
+                   if ws-idioma = ws-tab-idioma-cod (ws-tab-idx) then
+                       move "S" to ws-idioma-valido
+                   end-if
+               end-perform
+
+               if ws-idioma-valido = "N" then
+                   move 52                                      to ws-msn-erro-ofsset
+                   move "00"                                    to ws-msn-erro-cod
+                   move "Idioma invalido - use PT, EN ou ES"    to ws-msn-erro-text
+                   display ws-msn-erro
+                   perform pausar-apos-erro
+               else
+                   move ws-user-id to us-user-id
+                   read arq-usuarios key is us-user-id
+                       invalid key
+                           move "N" to ws-usuario-cadastrado
+                       not invalid key
+                           move "S" to ws-usuario-cadastrado
+                   end-read
+
+                   if ws-usuario-cadastrado = "N" then
+                       move 56                                      to ws-msn-erro-ofsset
+                       move "00"                                    to ws-msn-erro-cod
+                       move "Matricula nao encontrada no cadastro"  to ws-msn-erro-text
+                       display ws-msn-erro
+                       perform pausar-apos-erro
+                   else
+                       move ws-user-id to fl-user-id
+                       move space to ws-cifra-anterior
+                       move "N" to ws-pref-encontrada
+                       move "S" to ws-continuar-lock
+                       move "S" to ws-continuar-gravacao
+                       perform until ws-continuar-lock <> "S"
+                           read arq-preferencias key is fl-user-id
+                               invalid key
+                                   move "N" to ws-pref-encontrada
+                               not invalid key
+                                   move "S" to ws-pref-encontrada
+                                   move fl-cifra-vigenere to ws-cifra-anterior
+                           end-read
+
+                           if ws-fs-arq-preferencias = "51"
+                           or ws-fs-arq-preferencias = "52"
+                           or ws-fs-arq-preferencias = "61" then
+                               perform aguardar-liberacao-registro
+                               if ws-continuar-lock <> "S" then
+                                   move 57                                      to ws-msn-erro-ofsset
+                                   move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                                   move "Registro bloqueado - gravacao cancelada" to ws-msn-erro-text
+                                   display ws-msn-erro
+                                   perform pausar-apos-erro
+                                   move "N" to ws-continuar-gravacao
+                               end-if
+                           else
+                               if ws-fs-arq-preferencias <> "00"
+                               and ws-fs-arq-preferencias <> "23" then
+                                   move 59                                      to ws-msn-erro-ofsset
+                                   move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                                   move "Erro ao ler arq-preferencias        "  to ws-msn-erro-text
+                                   display ws-msn-erro
+                                   perform pausar-apos-erro
+                                   move "N" to ws-pref-encontrada
+                                   move "N" to ws-continuar-gravacao
+                               end-if
+                               move "N" to ws-continuar-lock
+                           end-if
+                       end-perform
+
+                       if ws-continuar-gravacao = "S" then
+                           move ws-user-id         to fl-user-id
+                           move ws-idioma          to fl-idioma
+                           move ws-versao          to fl-versao
+                           move ws-cifra-vigenere  to fl-cifra-vigenere
+                           move ws-modo            to fl-modo
+
+                           move "S" to ws-continuar-lock
+                           perform until ws-continuar-lock <> "S"
+
+                               if ws-pref-encontrada = "S" then
+                                   rewrite fl-preferencias
+                               else
+                                   write fl-preferencias
+                               end-if
+
+                               if ws-fs-arq-preferencias = "51"
+                               or ws-fs-arq-preferencias = "52"
+                               or ws-fs-arq-preferencias = "61" then
+                                   perform aguardar-liberacao-registro
+                                   if ws-continuar-lock <> "S" then
+                                       move 58                                      to ws-msn-erro-ofsset
+                                       move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                                       move "Registro bloqueado - gravacao cancelada" to ws-msn-erro-text
+                                       display ws-msn-erro
+                                       perform pausar-apos-erro
+                                   end-if
+                               else
+                                   move "N" to ws-continuar-lock
+                                   if ws-pref-encontrada = "S"
+                                   and ws-fs-arq-preferencias <> "00" then
+                                       move 53                                      to ws-msn-erro-ofsset
+                                       move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                                       move "Erro ao regravar arq-preferencias  "   to ws-msn-erro-text
+                                       display ws-msn-erro
+                                       perform pausar-apos-erro
+                                   end-if
+                                   if ws-pref-encontrada <> "S"
+                                   and ws-fs-arq-preferencias <> "00" then
+                                       move 54                                      to ws-msn-erro-ofsset
+                                       move ws-fs-arq-preferencias                  to ws-msn-erro-cod
+                                       move "Erro ao gravar arq-preferencias    "   to ws-msn-erro-text
+                                       display ws-msn-erro
+                                       perform pausar-apos-erro
+                                   end-if
+                               end-if
+
+                           end-perform
+
+                           if ws-fs-arq-preferencias = "00"
+                           and ws-pref-encontrada = "S"
+                           and ws-cifra-anterior <> ws-cifra-vigenere then
+                               perform gravar-hist-cifra
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           .
+       gravar-preferencias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Histórico de Rotação da Chave Cifra Vigenere
+      *>------------------------------------------------------------------------
+       gravar-hist-cifra section.
+
+           move function current-date to ws-data-hora-atual
+
+           move ws-user-id                          to hc-user-id
+           move ws-data-hora-atual(1:8)              to hc-data
+           move ws-data-hora-atual(9:6)               to hc-hora
+           move ws-cifra-anterior                   to hc-cifra-anterior
+
+           write fl-hist-cifra
+           if ws-fs-arq-hist-cifra <> "00" then
+               move 55                                      to ws-msn-erro-ofsset
+               move ws-fs-arq-hist-cifra                    to ws-msn-erro-cod
+               move "Erro ao gravar arq-hist-cifra       "  to ws-msn-erro-text
+               display ws-msn-erro
+               perform pausar-apos-erro
+           end-if
+
+           .
+       gravar-hist-cifra-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+           close arq-preferencias
+           if ws-fs-arq-preferencias  <> "00" then
+               move 23                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-preferencias                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-preferencias "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-prova
+           if ws-fs-arq-prova  <> "00" then
+               move 24                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-prova                          to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-prova       "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-simulado
+           if ws-fs-arq-simulado  <> "00" then
+               move 25                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-simulado                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-simulado    "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-hist-cifra
+           if ws-fs-arq-hist-cifra  <> "00" then
+               move 26                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-hist-cifra                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-hist-cifra  "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-checkpoint
+           if ws-fs-arq-checkpoint  <> "00" then
+               move 27                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-checkpoint                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-checkpoint  "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-usuarios
+           if ws-fs-arq-usuarios  <> "00" then
+               move 28                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-usuarios                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-usuarios     "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
+
+
+
+
