@@ -0,0 +1,191 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P05SISB20".
+       author. "Jade Rogelin".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-preferencias assign to "arq-preferencias.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-user-id
+           file status is ws-fs-arq-preferencias.
+
+           select arq-interface assign to "interface/preferencias.csv"
+           organization is line sequential
+           file status is ws-fs-arq-interface.
+
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-preferencias.
+       01 fl-preferencias.
+           05 fl-user-id                           pic X(08).
+           05 fl-idioma                            pic X(02).
+           05 fl-versao                            pic X(05).
+           05 fl-cifra-vigenere                    pic X(25).
+           05 fl-modo                              pic X(01). *> ‘P’-rova; ‘S’-imulado
+
+       fd arq-interface.
+       01 fl-interface                             pic X(80).
+
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arq-preferencias                   pic X(02).
+       77 ws-fs-arq-interface                       pic X(02).
+       77 ws-fim-arquivo                           pic X(01).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic X(01) value "-".
+          05 ws-msn-erro-cod                       pic X(02).
+          05 filler                                pic X(01) value space.
+          05 ws-msn-erro-text                      pic X(42).
+
+       01 ws-linha-csv.
+           05 ws-csv-user-id                       pic X(08).
+           05 filler                               pic X(01) value ";".
+           05 ws-csv-idioma                        pic X(02).
+           05 filler                               pic X(01) value ";".
+           05 ws-csv-versao                        pic X(05).
+           05 filler                               pic X(01) value ";".
+           05 ws-csv-modo                          pic X(01).
+           05 filler                               pic X(61) value spaces.
+
+       01 ws-linha-cabecalho                       pic X(80)
+          value "user_id;idioma;versao;modo".
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+
+           .
+       0000-controle-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *> Inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+
+           open input arq-preferencias
+           if     ws-fs-arq-preferencias  <> "00"
+           and    ws-fs-arq-preferencias  <> "05" then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-preferencias                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-preferencias"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arq-interface
+           if ws-fs-arq-interface <> "00" then
+               move 2                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-interface                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. preferencias.csv"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write fl-interface from ws-linha-cabecalho
+
+           move "N" to ws-fim-arquivo
+
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+           read arq-preferencias next record
+               at end
+                   move "S" to ws-fim-arquivo
+           end-read
+
+           perform until ws-fim-arquivo = "S"
+
+               move fl-user-id     to ws-csv-user-id
+               move fl-idioma      to ws-csv-idioma
+               move fl-versao      to ws-csv-versao
+               move fl-modo        to ws-csv-modo
+
+               write fl-interface from ws-linha-csv
+
+               read arq-preferencias next record
+                   at end
+                       move "S" to ws-fim-arquivo
+               end-read
+
+           end-perform
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+
+           close arq-preferencias
+           if ws-fs-arq-preferencias  <> "00" then
+               move 23                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-preferencias                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-preferencias "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-interface
+           if ws-fs-arq-interface  <> "00" then
+               move 24                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-interface                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. preferencias.csv "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
